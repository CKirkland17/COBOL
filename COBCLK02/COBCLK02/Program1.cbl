@@ -0,0 +1,359 @@
+	   IDENTIFICATION DIVISION.
+	   PROGRAM-ID. COBCLK02.
+	   DATE-WRITTEN. 08/08/26.
+	   AUTHOR. CADE KIRKLAND.
+	   DATE-COMPILED.
+      **********************************************
+	  ** THIS PROGRAM APPLIES ADD/CHANGE/DELETE   **
+	  ** TRANSACTIONS KEYED ON I-ID TO PAINTEST.  **
+	  ** DAT, PRODUCING A NEW MASTER AND A         **
+	  ** MAINTENANCE TRANSACTION REPORT.           **
+	  **********************************************
+      *  MODIFICATION HISTORY
+      *  --------------------
+      *  08/08/26  CK  INITIAL VERSION - LOAD MASTER INTO A TABLE,
+      *                APPLY PAINTRAN.DAT TRANSACTIONS, REJECT ADDS
+      *                FOR IDS THAT ALREADY EXIST AND CHANGES/
+      *                DELETES FOR IDS THAT DO NOT, REWRITE
+      *                PAINTEST.DAT WITH A REFRESHED TRAILER RECORD.
+      *  08/09/26  CK  CODE REVIEW FIXES - MASTER-TABLE IS NOW OCCURS
+      *                1 TO 500 TIMES DEPENDING ON MASTER-COUNT SO A
+      *                SEARCH NO LONGER SCANS STALE SLOTS LEFT BEHIND
+      *                BY A SHIFT-DOWN DELETE. 3000-CLOSING NOW MOVES
+      *                SPACES TO I-REC BEFORE BUILDING THE TRAILER
+      *                RECORD SO THE PRIOR MASTER RECORD'S BYTES NO
+      *                LONGER LEAK THROUGH I-TRAILER-REC'S FILLER.
+      *                CORRECTED FD PAINT-TRAN'S RECORD CONTAINS TO
+      *                MATCH T-REC'S ACTUAL 54-BYTE LAYOUT. WIDENED
+      *                TR-EXP-TOTAL-SALARY TO PIC 9(9)V99 TO MATCH
+      *                TOTAL-SALARY SO A FULL MASTER'S TOTAL STARTING
+      *                SALARY NO LONGER TRUNCATES ON ITS WAY TO THE
+      *                TRAILER. ALIGNED MNT-COL-LINE'S RESULT/REASON
+      *                HEADERS WITH MNT-DETAIL-LINE'S O-RESULT/O-REASON.
+      *  08/09/26  CK  SECOND REVIEW ROUND - 1100-LOAD-MASTER HAD NO
+      *                BOUNDS CHECK AGAINST MASTER-TABLE'S 500-ENTRY
+      *                MAXIMUM BEFORE ADDING A ROW, UNLIKE 2200-APPLY-
+      *                ADD'S EXISTING MASTER-COUNT NOT < 500 GUARD;
+      *                A PAINTEST.DAT WITH MORE THAN 500 RECORDS AHEAD
+      *                OF THE TRAILER WOULD HAVE SUBSCRIPTED PAST THE
+      *                TABLE. ADDED THE SAME GUARD SO THE LOAD STOPS
+      *                ADDING ROWS ONCE THE TABLE IS FULL.
+      *  08/09/26  CK  THIRD REVIEW ROUND - RENAMED MASTER-COUNT,
+      *                FOUND-IDX AND TOTAL-SALARY TO DROP THE WS-
+      *                PREFIX SO THEY MATCH THE REST OF WORKING-
+      *                STORAGE'S BARE-NAME STYLE.
+
+	   ENVIRONMENT DIVISION.
+	   INPUT-OUTPUT SECTION.
+	   	   FILE-CONTROL.
+
+	   	   	SELECT PAINT-EST
+	   	   		ASSIGN TO "C:\School\COBOL\COBCLK01\PAINTEST.DAT"
+	   	   		ORGANIZATION IS LINE SEQUENTIAL.
+
+	   	   	SELECT PAINT-TRAN
+	   	   		ASSIGN TO "C:\School\COBOL\COBCLK02\PAINTRAN.DAT"
+	   	   		ORGANIZATION IS LINE SEQUENTIAL.
+
+	   	   	SELECT MAINT-RPT
+	   	   		ASSIGN TO "C:\School\COBOL\COBCLK02\PAINTMNT.PRT"
+	   	   		ORGANIZATION IS RECORD SEQUENTIAL.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	   	    FD	PAINT-EST
+	   	   	LABEL RECORD IS STANDARD
+	   	   	DATA RECORD IS I-REC
+	   	   	RECORD CONTAINS 53 CHARACTERS.
+
+	   	   01	I-REC.
+	   	   	05	I-ID			PIC X(7).
+	   	   	05	I-NAME.
+	   	   		10	I-LNAME 	PIC X(15).
+	   	   		10	I-FNAME		PIC	X(15).
+	   	   		10	I-INIT		PIC	X.
+	   	   	05 I-GPA			PIC 9V99.
+	   	   	05 I-START-SALARY	PIC 9(6)V99.
+	   	   	05 I-DEPT			PIC X(4).
+
+	   	   01	I-TRAILER-REC REDEFINES I-REC.
+	   	   	05	TR-ID			PIC X(7).
+	   	   	05	TR-EXP-COUNT		PIC 9(6).
+	   	   	05	TR-EXP-TOTAL-SALARY	PIC 9(9)V99.
+	   	   	05	FILLER			PIC X(29).
+
+	   	    FD	PAINT-TRAN
+	   	   	LABEL RECORD IS STANDARD
+	   	   	DATA RECORD IS T-REC
+	   	   	RECORD CONTAINS 54 CHARACTERS.
+
+	   	   01	T-REC.
+	   	   	05	T-CODE			PIC X.
+	   	   		88	T-ADD			VALUE 'A'.
+	   	   		88	T-CHANGE		VALUE 'C'.
+	   	   		88	T-DELETE		VALUE 'D'.
+	   	   	05	T-ID			PIC X(7).
+	   	   	05	T-NAME.
+	   	   		10	T-LNAME		PIC X(15).
+	   	   		10	T-FNAME		PIC X(15).
+	   	   		10	T-INIT		PIC X.
+	   	   	05 T-GPA			PIC 9V99.
+	   	   	05 T-START-SALARY	PIC 9(6)V99.
+	   	   	05 T-DEPT			PIC X(4).
+
+	   	   FD MAINT-RPT
+	   		  LABEL RECORD IS OMITTED
+	   		  RECORD CONTAINS 100 CHARACTERS
+	   		  DATA RECORD IS MNT-PRTLINE.
+
+	   	   01 MNT-PRTLINE			 PIC X(100).
+
+	   WORKING-STORAGE SECTION.
+	   	   01 WORK-AREA.
+		  	  05  MORE-TRANS		 PIC XXX   VALUE 'YES'.
+		  	  05  MORE-MASTER-RECS	 PIC XXX   VALUE 'YES'.
+		  	  05  C-APPLY-CTR		 PIC 999   VALUE ZERO.
+		  	  05  C-REJECT-CTR		 PIC 999   VALUE ZERO.
+		  	  05  TOTAL-SALARY	 PIC 9(9)V99 VALUE ZERO.
+
+	   	   01 MATCH-SWITCHES.
+		  	  05  FOUND-SW			 PIC X	   VALUE 'N'.
+			   88 ID-FOUND			 VALUE 'Y'.
+			   88 ID-NOT-FOUND		 VALUE 'N'.
+		  	  05  FOUND-IDX		 PIC 9(3)  VALUE ZERO.
+
+	   	   01 MASTER-TABLE-AREA.
+		  	  05  MASTER-COUNT	 PIC 9(3)  VALUE ZERO.
+		  	  05  MASTER-TABLE OCCURS 1 TO 500 TIMES
+			  	   DEPENDING ON MASTER-COUNT
+			  	   INDEXED BY M-IDX.
+			  	  10  M-ID				PIC X(7).
+			  	  10  M-LNAME			PIC X(15).
+			  	  10  M-FNAME			PIC X(15).
+			  	  10  M-INIT			PIC X.
+			  	  10  M-GPA				PIC 9V99.
+			  	  10  M-START-SALARY	PIC 9(6)V99.
+			  	  10  M-DEPT			PIC X(4).
+
+	   	   01 MNT-TITLE-LINE.
+		  	  05  FILLER			PIC X(38)
+		  		   VALUE 'PAINTEST.DAT MAINTENANCE TRANSACTION'.
+		  	  05  FILLER			PIC X(30)  VALUE SPACES.
+		  	  05  FILLER			PIC X(8)   VALUE 'REPORT'.
+
+	   	   01 MNT-COL-LINE.
+		  	  05  FILLER			PIC X(2)   VALUE 'TX'.
+		  	  05  FILLER			PIC X(3)   VALUE SPACES.
+		  	  05  FILLER			PIC X(7)   VALUE 'ID'.
+		  	  05  FILLER			PIC X(3)   VALUE SPACES.
+		  	  05  FILLER			PIC X(15)  VALUE 'LAST NAME'.
+		  	  05  FILLER			PIC X	   VALUE SPACES.
+		  	  05  FILLER			PIC X(6)   VALUE 'RESULT'.
+		  	  05  FILLER			PIC X(3)   VALUE SPACES.
+		  	  05  FILLER			PIC X(40)  VALUE 'REASON'.
+
+	   	   01 MNT-DETAIL-LINE.
+		  	  05  O-T-CODE			PIC X.
+		  	  05  FILLER			PIC X(4)   VALUE SPACES.
+		  	  05  O-T-ID			PIC X(7).
+		  	  05  FILLER			PIC X(3)   VALUE SPACES.
+		  	  05  O-T-LNAME			PIC X(15).
+		  	  05  FILLER			PIC X	   VALUE SPACES.
+		  	  05  O-RESULT			PIC X(8).
+		  	  05  FILLER			PIC X	   VALUE SPACES.
+		  	  05  O-REASON			PIC X(40).
+
+	   	   01 MNT-TOTAL-LINE.
+		  	  05  FILLER			PIC X(9)   VALUE 'APPLIED:'.
+		  	  05  O-APPLY-CTR		PIC ZZ9.
+		  	  05  FILLER			PIC X(6)   VALUE SPACES.
+		  	  05  FILLER			PIC X(10)  VALUE 'REJECTED:'.
+		  	  05  O-REJECT-CTR		PIC ZZ9.
+		  	  05  FILLER			PIC X(63)  VALUE SPACES.
+
+	   PROCEDURE DIVISION.
+	   0000-MAIN.
+		   PERFORM 1000-INIT.
+		   PERFORM 2000-MAINLINE
+			   UNTIL MORE-TRANS = 'NO'.
+		   PERFORM 3000-CLOSING.
+		   STOP RUN.
+
+	   1000-INIT.
+		   OPEN OUTPUT MAINT-RPT.
+		   WRITE MNT-PRTLINE FROM MNT-TITLE-LINE
+			 AFTER ADVANCING 1 LINE.
+		   WRITE MNT-PRTLINE FROM MNT-COL-LINE
+			 AFTER ADVANCING 2 LINES.
+
+		   OPEN INPUT PAINT-EST.
+		   PERFORM 1100-LOAD-MASTER THRU 1100-LOAD-MASTER-EXIT
+			   UNTIL MORE-MASTER-RECS = 'NO'.
+		   CLOSE PAINT-EST.
+
+		   OPEN INPUT PAINT-TRAN.
+		   PERFORM 9000-READ-TRAN.
+
+	   1100-LOAD-MASTER.
+		   READ PAINT-EST INTO I-REC
+			   AT END
+				   MOVE 'NO' TO MORE-MASTER-RECS
+				   GO TO 1100-LOAD-MASTER-EXIT.
+		   IF I-ID = 'TRAILER'
+			   MOVE 'NO' TO MORE-MASTER-RECS
+			   GO TO 1100-LOAD-MASTER-EXIT.
+		   IF MASTER-COUNT NOT < 500
+			   GO TO 1100-LOAD-MASTER-EXIT.
+		   ADD 1 TO MASTER-COUNT.
+		   SET M-IDX TO MASTER-COUNT.
+		   MOVE I-ID TO M-ID (M-IDX).
+		   MOVE I-LNAME TO M-LNAME (M-IDX).
+		   MOVE I-FNAME TO M-FNAME (M-IDX).
+		   MOVE I-INIT TO M-INIT (M-IDX).
+		   MOVE I-GPA TO M-GPA (M-IDX).
+		   MOVE I-START-SALARY TO M-START-SALARY (M-IDX).
+		   MOVE I-DEPT TO M-DEPT (M-IDX).
+	   1100-LOAD-MASTER-EXIT.
+		   EXIT.
+
+	   2000-MAINLINE.
+		   PERFORM 2100-APPLY-TRANSACTION.
+		   PERFORM 9000-READ-TRAN.
+
+	   2100-APPLY-TRANSACTION.
+		   MOVE T-CODE TO O-T-CODE.
+		   MOVE T-ID TO O-T-ID.
+		   MOVE T-LNAME TO O-T-LNAME.
+		   PERFORM 2150-FIND-MASTER-BY-ID.
+		   EVALUATE TRUE
+			   WHEN T-ADD
+				   PERFORM 2200-APPLY-ADD
+			   WHEN T-CHANGE
+				   PERFORM 2300-APPLY-CHANGE
+			   WHEN T-DELETE
+				   PERFORM 2400-APPLY-DELETE
+			   WHEN OTHER
+				   ADD 1 TO C-REJECT-CTR
+				   MOVE 'REJECTED' TO O-RESULT
+				   MOVE 'UNKNOWN TRANSACTION CODE' TO O-REASON
+		   END-EVALUATE.
+		   WRITE MNT-PRTLINE FROM MNT-DETAIL-LINE
+			 AFTER ADVANCING 1 LINE.
+
+	   2150-FIND-MASTER-BY-ID.
+		   SET ID-NOT-FOUND TO TRUE.
+		   SET M-IDX TO 1.
+		   SEARCH MASTER-TABLE
+			   AT END
+				   SET ID-NOT-FOUND TO TRUE
+			   WHEN M-ID (M-IDX) = T-ID
+				   SET ID-FOUND TO TRUE
+		   END-SEARCH.
+		   SET FOUND-IDX TO M-IDX.
+
+	   2200-APPLY-ADD.
+		   IF ID-FOUND
+			   ADD 1 TO C-REJECT-CTR
+			   MOVE 'REJECTED' TO O-RESULT
+			   MOVE 'ID ALREADY EXISTS ON MASTER' TO O-REASON
+		   ELSE
+			   IF MASTER-COUNT NOT < 500
+				   ADD 1 TO C-REJECT-CTR
+				   MOVE 'REJECTED' TO O-RESULT
+				   MOVE 'MASTER TABLE IS FULL' TO O-REASON
+			   ELSE
+				   ADD 1 TO MASTER-COUNT
+				   SET M-IDX TO MASTER-COUNT
+				   MOVE T-ID TO M-ID (M-IDX)
+				   MOVE T-LNAME TO M-LNAME (M-IDX)
+				   MOVE T-FNAME TO M-FNAME (M-IDX)
+				   MOVE T-INIT TO M-INIT (M-IDX)
+				   MOVE T-GPA TO M-GPA (M-IDX)
+				   MOVE T-START-SALARY TO M-START-SALARY (M-IDX)
+				   MOVE T-DEPT TO M-DEPT (M-IDX)
+				   ADD 1 TO C-APPLY-CTR
+				   MOVE 'APPLIED' TO O-RESULT
+				   MOVE SPACES TO O-REASON
+			   END-IF
+		   END-IF.
+
+	   2300-APPLY-CHANGE.
+		   IF ID-NOT-FOUND
+			   ADD 1 TO C-REJECT-CTR
+			   MOVE 'REJECTED' TO O-RESULT
+			   MOVE 'ID NOT FOUND ON MASTER' TO O-REASON
+		   ELSE
+			   SET M-IDX TO FOUND-IDX
+			   MOVE T-LNAME TO M-LNAME (M-IDX)
+			   MOVE T-FNAME TO M-FNAME (M-IDX)
+			   MOVE T-INIT TO M-INIT (M-IDX)
+			   MOVE T-GPA TO M-GPA (M-IDX)
+			   MOVE T-START-SALARY TO M-START-SALARY (M-IDX)
+			   MOVE T-DEPT TO M-DEPT (M-IDX)
+			   ADD 1 TO C-APPLY-CTR
+			   MOVE 'APPLIED' TO O-RESULT
+			   MOVE SPACES TO O-REASON
+		   END-IF.
+
+	   2400-APPLY-DELETE.
+		   IF ID-NOT-FOUND
+			   ADD 1 TO C-REJECT-CTR
+			   MOVE 'REJECTED' TO O-RESULT
+			   MOVE 'ID NOT FOUND ON MASTER' TO O-REASON
+		   ELSE
+			   PERFORM 2450-REMOVE-MASTER-ENTRY
+			   ADD 1 TO C-APPLY-CTR
+			   MOVE 'APPLIED' TO O-RESULT
+			   MOVE SPACES TO O-REASON
+		   END-IF.
+
+	   2450-REMOVE-MASTER-ENTRY.
+		   PERFORM 2455-SHIFT-MASTER-ENTRY
+			   THRU 2455-SHIFT-MASTER-ENTRY-EXIT
+			   VARYING M-IDX FROM FOUND-IDX BY 1
+				   UNTIL M-IDX NOT < MASTER-COUNT.
+		   SUBTRACT 1 FROM MASTER-COUNT.
+
+	   2455-SHIFT-MASTER-ENTRY.
+		   MOVE MASTER-TABLE (M-IDX + 1) TO MASTER-TABLE (M-IDX).
+	   2455-SHIFT-MASTER-ENTRY-EXIT.
+		   EXIT.
+
+	   3000-CLOSING.
+		   CLOSE PAINT-TRAN.
+
+		   OPEN OUTPUT PAINT-EST.
+		   PERFORM 3100-WRITE-MASTER THRU 3100-WRITE-MASTER-EXIT
+			   VARYING M-IDX FROM 1 BY 1
+				   UNTIL M-IDX > MASTER-COUNT.
+		   MOVE SPACES TO I-REC.
+		   MOVE 'TRAILER' TO TR-ID.
+		   MOVE MASTER-COUNT TO TR-EXP-COUNT.
+		   MOVE TOTAL-SALARY TO TR-EXP-TOTAL-SALARY.
+		   WRITE I-REC FROM I-TRAILER-REC.
+		   CLOSE PAINT-EST.
+
+		   MOVE C-APPLY-CTR TO O-APPLY-CTR.
+		   MOVE C-REJECT-CTR TO O-REJECT-CTR.
+		   WRITE MNT-PRTLINE FROM MNT-TOTAL-LINE
+			 AFTER ADVANCING 2 LINES.
+		   CLOSE MAINT-RPT.
+
+	   3100-WRITE-MASTER.
+		   MOVE M-ID (M-IDX) TO I-ID.
+		   MOVE M-LNAME (M-IDX) TO I-LNAME.
+		   MOVE M-FNAME (M-IDX) TO I-FNAME.
+		   MOVE M-INIT (M-IDX) TO I-INIT.
+		   MOVE M-GPA (M-IDX) TO I-GPA.
+		   MOVE M-START-SALARY (M-IDX) TO I-START-SALARY.
+		   MOVE M-DEPT (M-IDX) TO I-DEPT.
+		   WRITE I-REC.
+		   ADD M-START-SALARY (M-IDX) TO TOTAL-SALARY.
+	   3100-WRITE-MASTER-EXIT.
+		   EXIT.
+
+	   9000-READ-TRAN.
+		   READ PAINT-TRAN INTO T-REC
+			   AT END
+				   MOVE 'NO' TO MORE-TRANS.
