@@ -7,6 +7,138 @@
 	  ** THIS PROGRAM READS A FILE AND CREATES A **
 	  ** A PAINT ESTIMATE REPORT. **
 	  **********************************************
+      *  MODIFICATION HISTORY
+      *  --------------------
+      *  08/08/26  CK  SORT ROSTER DESCENDING BY GPA, ADD RANK
+      *                NUMBER AND SUMMA/MAGNA/CUM LAUDE HONOR
+      *                BREAK LINES.
+      *  08/08/26  CK  ADD PRE-EDIT VALIDATION OF I-REC AND
+      *                PAINTERR.PRT EXCEPTION REPORT FOR RECORDS
+      *                THAT FAIL THE EDITS.
+      *  08/08/26  CK  ADD TRAILER RECORD CONTROL-TOTAL
+      *                RECONCILIATION - PAINTEST.DAT NOW ENDS WITH
+      *                A TRAILER GIVING THE EXPECTED RECORD COUNT
+      *                AND TOTAL STARTING SALARY.
+      *  08/08/26  CK  ADD I-DEPT TO I-REC AND A PER-DEPARTMENT
+      *                AVG/MIN/MAX GPA AND STARTING SALARY
+      *                STATISTICS BLOCK AFTER TOTAL-LINE.
+      *  08/08/26  CK  ADD PAINPARM.DAT PARAMETER CARD (RAISE PCT,
+      *                YEARS) AND A PROJECTED SALARY COLUMN ON
+      *                REPORT-LINE.
+      *  08/08/26  CK  ADD CHECKPOINT/RESTART - PAINCKPT.DAT IS
+      *                REFRESHED EVERY 500 DETAIL RECORDS AND, WHEN
+      *                THE PARM CARD RESTART FLAG IS 'Y', 9000-READ
+      *                FAST-FORWARDS PAST ALREADY-PROCESSED RECORDS.
+      *  08/08/26  CK  ADD PAINTEXT.CSV - A COMMA-DELIMITED EXTRACT
+      *                OF ID, NAME, GPA AND STARTING SALARY WRITTEN
+      *                ALONGSIDE PAINTOUT FOR EVERY DETAIL RECORD.
+      *  08/08/26  CK  ADD A DEPARTMENT SUBTOTAL LINE AND FORCED PAGE
+      *                BREAK EVERY TIME I-DEPT CHANGES. NOTE THE
+      *                ROSTER IS STILL GPA-DESCENDING, SO THESE ARE
+      *                SUBTOTALS FOR EACH CONTIGUOUS RUN OF THE SAME
+      *                DEPARTMENT, NOT A WHOLE-DEPARTMENT TOTAL.
+      *  08/08/26  CK  ADD PAINTAUD.LOG - A RUN-LEVEL AUDIT LOG ENTRY
+      *                IS APPENDED EACH TIME THIS PROGRAM RUNS, GIVING
+      *                THE RUN DATE/TIME, FINAL C-SCTR/C-PCTR AND
+      *                WHETHER THE TRAILER RECONCILIATION PASSED.
+      *  08/08/26  CK  CODE REVIEW FIXES - LOAD-CHECKPOINT NO LONGER
+      *                RESTORES C-SCTR/C-RANK/C-SAL-TOTAL (9050-FAST-
+      *                FORWARD IS NOW THE SOLE SOURCE OF THOSE
+      *                TOTALS, AVOIDING DOUBLE-COUNTING ON RESTART).
+      *                PAINTOUT/PAINTERR/PAINTEXT.CSV NOW OPEN EXTEND
+      *                INSTEAD OF OUTPUT WHEN RESTARTING SO THE
+      *                SKIPPED RECORDS' REPORT LINES ARE NOT LOST.
+      *                REALIGNED GPA-LINE/REPORT-LINE AND DEPT-STATS-
+      *                COL-LINE/DEPT-STATS-LINE FILLER SPACING SO
+      *                HEADER AND DETAIL COLUMNS LINE UP. CORRECTED
+      *                2170-COMPUTE-PROJECTION TO COMPUTE THE
+      *                COMPOUND GROWTH FACTOR IN A HIGHER-PRECISION
+      *                INTERMEDIATE FIELD BEFORE APPLYING IT TO
+      *                STARTING SALARY. DROPPED THE FORCED PAGE BREAK
+      *                FROM 2230-DEPT-BREAK - THE SUBTOTAL LINE PRINTS
+      *                ON EVERY GPA-ADJACENT DEPARTMENT CHANGE BUT NO
+      *                LONGER FORCES A NEW PAGE FOR EACH ONE.
+      *  08/09/26  CK  SECOND REVIEW ROUND - SELECT AUD-LOG NOW CARRIES
+      *                FILE STATUS IS AUD-STATUS AND 1000-INIT FALLS
+      *                BACK TO OPEN OUTPUT AUD-LOG WHEN THE EXTEND COMES
+      *                BACK '35' (NO PAINTAUD.LOG YET), THE SAME
+      *                BOOTSTRAP-VS-APPEND SPLIT PAINTOUT/PAINTERR/
+      *                PAINTEXT.CSV ALREADY USE. ADDED A FF-DONE-SW/
+      *                FAST-FORWARD-DONE SWITCH SO 9050-FAST-FORWARD'S
+      *                PRE-TEST LOOP NO LONGER SKIPS RECALCULATING THE
+      *                CHECKPOINTED RECORD ITSELF. 1405-SORT-IN-REC NO
+      *                LONGER RE-REPORTS EXCEPTIONS FOR RECORDS AT OR
+      *                BEFORE RESTART-ID ON A RESTARTED RUN, SINCE
+      *                PAINTERR OPENS EXTEND AND WOULD OTHERWISE DOUBLE
+      *                UP THE EXCEPTION COUNT. ADDED A SPACER FILLER
+      *                BETWEEN THE DEPT AND LAST NAME COLUMNS ON GPA-
+      *                LINE/REPORT-LINE SO THE TWO NO LONGER RUN
+      *                TOGETHER.
+      *  08/09/26  CK  THIRD REVIEW ROUND - 1405-SORT-IN-REC NO LONGER
+      *                COMPARES I-ID (RAW FILE ORDER) AGAINST WS-RESTART-
+      *                ID (A GPA-SORT-ORDER VALUE); SINCE THE INPUT
+      *                PROCEDURE ALWAYS VALIDATES THE WHOLE FILE BEFORE
+      *                THE SORT CAN COMPLETE, A RESTARTED RUN NOW JUST
+      *                SKIPS RE-REPORTING EXCEPTIONS ENTIRELY (THEY ARE
+      *                ALWAYS DUPLICATES OF THE PRE-CRASH RUN'S PAINTERR
+      *                OUTPUT). MOVED THE PAINTOUT/PAINTERR/PAINTEXT.CSV
+      *                OPEN-EXTEND-VS-OPEN-OUTPUT DECISION IN 1000-INIT
+      *                TO AFTER 1470-LOAD-CHECKPOINT SO A RESTART FLAG
+      *                WITH NO CHECKPOINT FILE PRESENT NO LONGER TRUNC-
+      *                ATES THOSE FILES. ADDED A FAST-FORWARD-ACTIVE
+      *                SWITCH SO 9050-FAST-FORWARD CAN REPLAY 2230-DEPT-
+      *                BREAK'S ACCUMULATION (KEEPING THE IN-PROGRESS
+      *                DEPARTMENT SUBTOTAL CORRECT ACROSS A RESTART)
+      *                WITHOUT RE-PRINTING BREAK LINES ALREADY WRITTEN
+      *                BEFORE THE CHECKPOINT. ADDED A CAPACITY GUARD TO
+      *                2160-ADD-DEPT-SLOT SO A 21ST DISTINCT DEPARTMENT
+      *                NO LONGER OVERRUNS DEPT-STATS-TABLE. WIDENED
+      *                TR-EXP-TOTAL-SALARY/W-EXP-TOTAL-SALARY TO MATCH
+      *                C-SAL-TOTAL'S 9(9)V99 SO A FULL 500-STUDENT
+      *                TRAILER TOTAL NO LONGER TRUNCATES. ADDED RANGE
+      *                VALIDATION TO THE PARM CARD (RAISE PCT/YEARS)
+      *                AND ON SIZE ERROR FALLBACKS TO 2170-COMPUTE-
+      *                PROJECTION SO AN EXTREME WHAT-IF CARD CAN NO
+      *                LONGER OVERFLOW THE PROJECTED SALARY COLUMN.
+      *  08/09/26  CK  FOURTH REVIEW ROUND - 2230-DEPT-BREAK NO LONGER
+      *                OVERLOADS PREV-DEPT = SPACES AS ITS "NO GROUP
+      *                STARTED YET" SENTINEL (I-DEPT IS NOT EDITED
+      *                AGAINST BLANKS IN 1410-VALIDATE-REC, SO A
+      *                GENUINELY BLANK FIRST DEPARTMENT COULD LOSE ITS
+      *                OWN SUBTOTAL); ADDED A DEDICATED WS-DEPT-BRK-
+      *                FIRST-SW SWITCH INSTEAD.
+      *  08/09/26  CK  FIFTH REVIEW ROUND - THE FOURTH ROUND'S DEPT-
+      *                BRK-FIRST-SW FIX DID NOT ACTUALLY WORK (THE
+      *                SWITCH WAS ONLY SET INSIDE THE I-DEPT NOT =
+      *                PREV-DEPT BRANCH, SO A BLANK FIRST I-DEPT STILL
+      *                MATCHED PREV-DEPT'S SPACES INITIAL VALUE AND
+      *                SKIPPED THE SWITCH ENTIRELY); REMOVED THE SWITCH
+      *                AND INITIALIZED PREV-DEPT TO HIGH-VALUES INSTEAD,
+      *                SINCE NO I-DEPT READ FROM A FILE CAN EVER MATCH
+      *                THAT. DEPT-STATS-TABLE IS NOW OCCURS 1 TO 20
+      *                TIMES DEPENDING ON DEPT-COUNT, MATCHING COBCLK02'S
+      *                MASTER-TABLE PATTERN, SO SEARCH DEPT-STATS-TABLE
+      *                NO LONGER SCANS UNUSED SLOTS. WIDENED C-SCTR,
+      *                C-RANK, O-SCTR, O-RANK, CK-SCTR AND O-AUD-SCTR TO
+      *                6 DIGITS TO MATCH THE 6-DIGIT RECORD-COUNT FIELDS
+      *                ADDED IN THE SECOND REVIEW ROUND, AND WIDENED
+      *                O-BRK-SAL-TOTAL'S EDITED PICTURE TO MATCH O-EXP-
+      *                SAL/O-ACT-SAL SO A DEPARTMENT SUBTOTAL CANNOT
+      *                EXCEED ITS PRINT FIELD ON A LARGE FILE. 3000-
+      *                CLOSING NOW FORCES A FRESH PAGE BEFORE THE FINAL
+      *                DEPARTMENT SUBTOTAL AND THE CLOSING STATISTICS SO
+      *                THAT BLOCK CANNOT RUN PAST THE FOOTING LINE
+      *                WITHOUT A HEADING. MOVED THE WHAT-IF GROWTH
+      *                FACTOR CALCULATION INTO 1450-READ-PARM-CARD (IT
+      *                ONLY DEPENDS ON THE PARM CARD, NOT THE STUDENT
+      *                RECORD) AND ADDED A CEILING CHECK THAT ZEROES THE
+      *                RAISE PCT/YEARS WHENEVER THE COMPOUNDED FACTOR
+      *                WOULD BE LARGE ENOUGH TO OVERFLOW PROJ-SALARY FOR
+      *                THE LARGEST POSSIBLE STARTING SALARY, SO A
+      *                BORDERLINE WHAT-IF CARD NO LONGER SILENTLY PRINTS
+      *                AN UNPROJECTED SALARY. RENAMED THE WS-PREFIXED
+      *                FIELDS INTRODUCED IN EARLIER ROUNDS TO BARE NAMES
+      *                TO MATCH THE REST OF WORKING-STORAGE.
 
 	   ENVIRONMENT DIVISION.
 	   INPUT-OUTPUT SECTION.
@@ -20,13 +152,41 @@
 	   	   		ASSIGN TO "C:\School\COBOL\COBCLK01\PAINTRPT.PRT"
 	   	   		ORGANIZATION IS RECORD SEQUENTIAL.
 
+	   	   	SELECT SORT-FILE
+	   	   		ASSIGN TO "PAINSORT.TMP".
+
+	   	   	SELECT SORT-OUT
+	   	   		ASSIGN TO "C:\School\COBOL\COBCLK01\PAINSORT.DAT"
+	   	   		ORGANIZATION IS LINE SEQUENTIAL.
+
+	   	   	SELECT PAINTERR
+	   	   		ASSIGN TO "C:\School\COBOL\COBCLK01\PAINTERR.PRT"
+	   	   		ORGANIZATION IS RECORD SEQUENTIAL.
+
+	   	   	SELECT OPTIONAL PARM-CARD
+	   	   		ASSIGN TO "C:\School\COBOL\COBCLK01\PAINPARM.DAT"
+	   	   		ORGANIZATION IS LINE SEQUENTIAL.
+
+	   	   	SELECT OPTIONAL CHECKPOINT-FILE
+	   	   		ASSIGN TO "C:\School\COBOL\COBCLK01\PAINCKPT.DAT"
+	   	   		ORGANIZATION IS LINE SEQUENTIAL.
+
+	   	   	SELECT PAINT-CSV
+	   	   		ASSIGN TO "C:\School\COBOL\COBCLK01\PAINTEXT.CSV"
+	   	   		ORGANIZATION IS LINE SEQUENTIAL.
+
+	   	   	SELECT AUD-LOG
+	   	   		ASSIGN TO "C:\School\COBOL\COBCLK01\PAINTAUD.LOG"
+	   	   		ORGANIZATION IS LINE SEQUENTIAL
+	   	   		FILE STATUS IS AUD-STATUS.
+
 	   DATA DIVISION.
 	   FILE SECTION.
 
 	   	    FD	PAINT-EST
 	   	   	LABEL RECORD IS STANDARD
 	   	   	DATA RECORD IS I-REC
-	   	   	RECORD CONTAINS 49 CHARACTERS.
+	   	   	RECORD CONTAINS 53 CHARACTERS.
 
 	   	   01	I-REC.
 	   	   	05	I-ID			PIC X(7).
@@ -36,20 +196,180 @@
 	   	   		10	I-INIT		PIC	X.
 	   	   	05 I-GPA			PIC 9V99.
 	   	   	05 I-START-SALARY	PIC 9(6)V99.
+	   	   	05 I-DEPT			PIC X(4).
+
+	   	   01	I-TRAILER-REC REDEFINES I-REC.
+	   	   	05	TR-ID			PIC X(7).
+	   	   	05	TR-EXP-COUNT		PIC 9(6).
+	   	   	05	TR-EXP-TOTAL-SALARY	PIC 9(9)V99.
+	   	   	05	FILLER			PIC X(29).
 
 	   	   FD PAINTOUT
 	   		  LABEL RECORD IS OMITTED
-	   		  RECORD CONTAINS 132 CHARACTERS
+	   		  RECORD CONTAINS 160 CHARACTERS
 	   		  DATA RECORD IS PRTLINE
 	   		  LINAGE IS 60 WITH FOOTING AT 56.
 
-	   	   01 PRTLINE				 PIC X(132).
+	   	   01 PRTLINE				 PIC X(160).
+
+	   	   SD SORT-FILE.
+
+	   	   01 SD-REC.
+	   	   	05	SD-ID			PIC X(7).
+	   	   	05	SD-NAME.
+	   	   		10	SD-LNAME	PIC X(15).
+	   	   		10	SD-FNAME	PIC X(15).
+	   	   		10	SD-INIT		PIC X.
+	   	   	05 SD-GPA			PIC 9V99.
+	   	   	05 SD-START-SALARY	PIC 9(6)V99.
+	   	   	05 SD-DEPT			PIC X(4).
+
+	   	    FD	SORT-OUT
+	   	   	LABEL RECORD IS STANDARD
+	   	   	DATA RECORD IS SO-REC
+	   	   	RECORD CONTAINS 53 CHARACTERS.
+
+	   	   01	SO-REC			PIC X(53).
+
+	   	   FD PAINTERR
+	   		  LABEL RECORD IS OMITTED
+	   		  RECORD CONTAINS 90 CHARACTERS
+	   		  DATA RECORD IS ERR-PRTLINE.
+
+	   	   01 ERR-PRTLINE			 PIC X(90).
+
+	   	    FD	PARM-CARD
+	   	   	LABEL RECORD IS OMITTED
+	   	   	DATA RECORD IS PARM-REC
+	   	   	RECORD CONTAINS 10 CHARACTERS.
+
+	   	   01	PARM-REC.
+	   	   	05 PC-RAISE-PCT		PIC 99V99.
+	   	   	05 PC-YEARS			PIC 99.
+	   	   	05 PC-RESTART-FLAG	PIC X.
+	   	   	05 FILLER			PIC X(3).
+
+	   	    FD	CHECKPOINT-FILE
+	   	   	LABEL RECORD IS OMITTED
+	   	   	DATA RECORD IS CKPT-REC
+	   	   	RECORD CONTAINS 28 CHARACTERS.
+
+	   	   01	CKPT-REC.
+	   	   	05 CK-LAST-ID		PIC X(7).
+	   	   	05 CK-SCTR			PIC 9(6).
+	   	   	05 CK-PCTR			PIC 99.
+	   	   	05 CK-SAL-TOTAL		PIC 9(9)V99.
+	   	   	05 FILLER			PIC X(2).
+
+	   	    FD	PAINT-CSV
+	   	   	LABEL RECORD IS OMITTED
+	   	   	DATA RECORD IS CSV-REC
+	   	   	RECORD CONTAINS 80 CHARACTERS.
+
+	   	   01	CSV-REC				PIC X(80).
+
+	   	    FD	AUD-LOG
+	   	   	LABEL RECORD IS OMITTED
+	   	   	DATA RECORD IS AUD-REC
+	   	   	RECORD CONTAINS 80 CHARACTERS.
+
+	   	   01	AUD-REC				PIC X(80).
 
 	   WORKING-STORAGE SECTION.
 	   	   01 WORK-AREA.
-	   		  05  C-SCTR		     PIC 999   VALUE 0.
+	   		  05  C-SCTR		     PIC 9(6)  VALUE 0.
 	   		  05  C-PCTR			 PIC 99	   VALUE ZERO.
+	   		  05  C-RANK			 PIC 9(6)  VALUE ZERO.
+	   		  05  C-ECTR			 PIC 999   VALUE ZERO.
+	   		  05  C-SAL-TOTAL		 PIC 9(9)V99 VALUE ZERO.
 	   		  05  MORE-RECS			 PIC XXX   VALUE 'YES'.
+	   		  05  MORE-RAW-RECS		 PIC XXX   VALUE 'YES'.
+
+	   	   01 TRAILER-TOTALS.
+	   		  05  W-EXP-COUNT		 PIC 9(6)  VALUE ZERO.
+	   		  05  W-EXP-TOTAL-SALARY	 PIC 9(9)V99 VALUE ZERO.
+	   		  05  BALANCED-SW		 PIC X	   VALUE 'Y'.
+	   		   88 IN-BALANCE		 VALUE 'Y'.
+	   		   88 OUT-OF-BALANCE		 VALUE 'N'.
+
+	   	   01 EDIT-SWITCHES.
+	   		  05  VALID-REC-SW		 PIC X	   VALUE 'Y'.
+	   		   88 VALID-REC			 VALUE 'Y'.
+	   		   88 INVALID-REC		 VALUE 'N'.
+	   		  05  ERR-REASON		 PIC X(40) VALUE SPACES.
+
+	   	   01 HONOR-SWITCHES.
+	   		  05  PREV-TIER		 PIC 9	   VALUE ZERO.
+	   		  05  CUR-TIER		 PIC 9	   VALUE ZERO.
+
+	   	   01 DEPT-STATS.
+	   		  05  DEPT-COUNT		 PIC 99	   VALUE ZERO.
+	   		  05  DEPT-SLOT-SW	 PIC X	   VALUE 'Y'.
+	   		      88 DEPT-SLOT-OK		  VALUE 'Y'.
+	   		      88 DEPT-TABLE-FULL	  VALUE 'N'.
+	   		  05  DEPT-STATS-TABLE OCCURS 1 TO 20 TIMES
+	   			   DEPENDING ON DEPT-COUNT
+	   			   INDEXED BY DS-IDX.
+	   			  10  DS-DEPT-CODE		 PIC X(4).
+	   			  10  DS-COUNT			 PIC 9(5).
+	   			  10  DS-GPA-TOTAL		 PIC 9(7)V99.
+	   			  10  DS-GPA-MIN		 PIC 9V99.
+	   			  10  DS-GPA-MAX		 PIC 9V99.
+	   			  10  DS-SAL-TOTAL		 PIC 9(11)V99.
+	   			  10  DS-SAL-MIN		 PIC 9(6)V99.
+	   			  10  DS-SAL-MAX		 PIC 9(6)V99.
+
+	   	   01 PROJECTION-PARMS.
+	   		  05  MORE-PARM-RECS		 PIC XXX   VALUE 'YES'.
+	   		  05  RAISE-PCT		 PIC 99V99 VALUE ZERO.
+	   		  05  YEARS			 PIC 99	   VALUE ZERO.
+	   		  05  GROWTH-FACTOR	 PIC 9(6)V9(6) VALUE ZERO.
+	   		  05  PROJ-SALARY		 PIC 9(9)V99 VALUE ZERO.
+
+	   	   01 RESTART-SWITCHES.
+	   		  05  RESTART-SW		 PIC X	   VALUE 'N'.
+	   		      88 RESTARTING			  VALUE 'Y'.
+	   		      88 NOT-RESTARTING		  VALUE 'N'.
+	   		  05  RESTART-ID		 PIC X(7)  VALUE SPACES.
+	   		  05  CKPT-CTR		 PIC 999   VALUE ZERO.
+	   		  05  CKPT-INTERVAL	 PIC 999   VALUE 500.
+	   		  05  FF-DONE-SW		 PIC X	   VALUE 'N'.
+	   		      88 FAST-FORWARD-DONE	  VALUE 'Y'.
+	   		  05  FF-ACTIVE-SW	 PIC X	   VALUE 'N'.
+	   		      88 FAST-FORWARD-ACTIVE	  VALUE 'Y'.
+	   		      88 FAST-FORWARD-NOT-ACTIVE VALUE 'N'.
+
+	   	   01 AUD-LOG-SWITCHES.
+	   		  05  AUD-STATUS		 PIC XX	   VALUE ZERO.
+
+	   	   01 CSV-WORK.
+	   		  05  CSV-GPA		 PIC 9.99.
+	   		  05  CSV-SALARY		 PIC 9(6).99.
+	   		  05  CSV-PTR		 PIC 99	   VALUE 1.
+
+	   	   01 DEPT-BREAK-SWITCHES.
+	   		  05  PREV-DEPT		 PIC X(4)  VALUE HIGH-VALUES.
+	   		  05  BREAK-COUNT	 PIC 9(5)  VALUE ZERO.
+	   		  05  BREAK-SAL-TOTAL PIC 9(11)V99 VALUE ZERO.
+
+	   	   01 AUD-LINE.
+	   		  05  FILLER			PIC X(5)   VALUE 'RUN '.
+	   		  05  O-AUD-YY			PIC 9(4).
+	   		  05  FILLER			PIC X	   VALUE '-'.
+	   		  05  O-AUD-MM			PIC 99.
+	   		  05  FILLER			PIC X	   VALUE '-'.
+	   		  05  O-AUD-DD			PIC 99.
+	   		  05  FILLER			PIC X	   VALUE SPACE.
+	   		  05  O-AUD-TIME		PIC X(11).
+	   		  05  FILLER			PIC X(2)   VALUE SPACES.
+	   		  05  FILLER			PIC X(7)   VALUE 'COUNT: '.
+	   		  05  O-AUD-SCTR		PIC ZZZ,ZZ9.
+	   		  05  FILLER			PIC X(2)   VALUE SPACES.
+	   		  05  FILLER			PIC X(7)   VALUE 'PAGES: '.
+	   		  05  O-AUD-PCTR		PIC Z9.
+	   		  05  FILLER			PIC X(2)   VALUE SPACES.
+	   		  05  FILLER			PIC X(8)   VALUE 'RECON: '.
+	   		  05  O-AUD-RECON		PIC X(6).
 
 	   	   01 CURRENT-DATE-AND-TIME.
 	   		  05  I-DATE.
@@ -77,32 +397,149 @@
 	   	   01 ANTICIPATED-LINE.
 	   		  05  FILLER			PIC X(119) VALUE SPACES.
 	   		  05  FILLER			PIC X(13)  VALUE 'ANTICIPATED'.
+
+	   	   01 HONOR-LINE.
+	   		  05  FILLER			PIC X(4)   VALUE SPACES.
+	   		  05  O-HONOR-TEXT		PIC X(40).
+	   		  05  FILLER			PIC X(88)  VALUE SPACES.
+
 	   	   01 GPA-LINE.
-	   		  05  FILLER			PIC X(4)   VALUE 'ID'.
-	   		  05  FILLER			PIC X(23)  VALUE SPACES.
+	   		  05  FILLER			PIC X(4)   VALUE 'RANK'.
+	   		  05  FILLER			PIC X(4)   VALUE SPACES.
+	   		  05  FILLER			PIC X(2)   VALUE 'ID'.
+	   		  05  FILLER			PIC X(21)  VALUE SPACES.
+	   		  05  FILLER			PIC X(4)   VALUE 'DEPT'.
+	   		  05  FILLER			PIC X(2)   VALUE SPACES.
 	   		  05  FILLER			PIC X(9)   VALUE 'LAST NAME'.
-	   		  05  FILLER			PIC X(26)  VALUE SPACES.
+	   		  05  FILLER			PIC X(24)  VALUE SPACES.
 	   		  05  FILLER			PIC X(10)  VALUE 'FIRST NAME'.
-	   		  05  FILLER			PIC X(26)  VALUE SPACES.
+	   		  05  FILLER			PIC X(25)  VALUE SPACES.
 	   		  05  FILLER			PIC X(3)   VALUE 'GPA'.
-	   		  05  FILLER			PIC X(16)  VALUE SPACES.
+	   		  05  FILLER			PIC X(19)  VALUE SPACES.
 	   		  05  FILLER			PIC X(15)  VALUE 'STARTING SALARY'.
+	   		  05  FILLER			PIC X(17)  VALUE 'PROJECTED SALARY'.
+
 	   	   01 REPORT-LINE.
+	   		  05  O-RANK			PIC ZZZ,ZZ9.
+	   		  05  FILLER			PIC X(1)   VALUE SPACES.
 	   		  05  O-ID				PIC X(7).
-	   		  05  FILLER			PIC X(20)  VALUE SPACES.
+	   		  05  FILLER			PIC X(16)  VALUE SPACES.
+	   		  05  O-DEPT			PIC X(4).
+	   		  05  FILLER			PIC X(2)   VALUE SPACES.
 	   		  05  O-LNAME			PIC X(15).
-	   		  05  FILLER			PIC X(20)  VALUE SPACES.
+	   		  05  FILLER			PIC X(18)  VALUE SPACES.
 	   		  05  O-FNAME			PIC X(15).
 	   		  05  FILLER			PIC X(20)  VALUE SPACES.
 	   		  05  O-GPA				PIC Z.99.
 	   		  05  FILLER			PIC X(18)  VALUE SPACES.
 	   		  05  O-START-SALARY	PIC $ZZZ,ZZZ.99.
-	   		  05  FILLER			PIC XX	   VALUE SPACES.
+	   		  05  FILLER			PIC X(4)   VALUE SPACES.
+	   		  05  O-PROJ-SALARY		PIC $ZZZ,ZZZ.99.
+	   		  05  FILLER			PIC X(5)   VALUE SPACES.
+
 	   	   01 TOTAL-LINE.
 	   		  05  FILLER			PIC X(54)  VALUE SPACES.
 	   		  05  FILLER			PIC X(15)  VALUE 'STUDENT COUNT:'.
-	   		  05  O-SCTR			PIC ZZ9.
-	   		  05  FILLER			PIC X(60)  VALUE SPACES.
+	   		  05  O-SCTR			PIC ZZZ,ZZ9.
+	   		  05  FILLER			PIC X(56)  VALUE SPACES.
+
+	   	   01 OOB-TITLE-LINE.
+	   		  05  FILLER			PIC X(50)  VALUE SPACES.
+	   		  05  FILLER			PIC X(36)
+	   			   VALUE '*** OUT OF BALANCE - SEE BELOW ***'.
+
+	   	   01 OOB-COUNT-LINE.
+	   		  05  FILLER			PIC X(16)  VALUE 'EXPECTED COUNT:'.
+	   		  05  O-EXP-SCTR			PIC ZZZ,ZZ9.
+	   		  05  FILLER			PIC X(4)   VALUE SPACES.
+	   		  05  FILLER			PIC X(14)  VALUE 'ACTUAL COUNT:'.
+	   		  05  O-ACT-SCTR			PIC ZZZ,ZZ9.
+
+	   	   01 OOB-SAL-LINE.
+	   		  05  FILLER			PIC X(16)  VALUE 'EXPECTED TOTAL:'.
+	   		  05  O-EXP-SAL			PIC $$$,$$$,$$9.99.
+	   		  05  FILLER			PIC X(4)   VALUE SPACES.
+	   		  05  FILLER			PIC X(14)  VALUE 'ACTUAL TOTAL:'.
+	   		  05  O-ACT-SAL			PIC $$$,$$$,$$9.99.
+
+	   	   01 DEPT-STATS-TITLE-LINE.
+	   		  05  FILLER			PIC X(34)
+	   			   VALUE 'DEPARTMENT GPA / SALARY STATISTICS'.
+
+	   	   01 DEPT-STATS-COL-LINE.
+	   		  05  FILLER			PIC X(4)   VALUE 'DEPT'.
+	   		  05  FILLER			PIC X(3)   VALUE SPACES.
+	   		  05  FILLER			PIC X(5)   VALUE 'COUNT'.
+	   		  05  FILLER			PIC X(3)   VALUE SPACES.
+	   		  05  FILLER			PIC X(7)   VALUE 'AVG GPA'.
+	   		  05  FILLER			PIC X(2)   VALUE SPACES.
+	   		  05  FILLER			PIC X(7)   VALUE 'MIN GPA'.
+	   		  05  FILLER			PIC X(2)   VALUE SPACES.
+	   		  05  FILLER			PIC X(7)   VALUE 'MAX GPA'.
+	   		  05  FILLER			PIC X	   VALUE SPACES.
+	   		  05  FILLER			PIC X(10)  VALUE 'AVG SALARY'.
+	   		  05  FILLER			PIC X(2)   VALUE SPACES.
+	   		  05  FILLER			PIC X(10)  VALUE 'MIN SALARY'.
+	   		  05  FILLER			PIC X(2)   VALUE SPACES.
+	   		  05  FILLER			PIC X(10)  VALUE 'MAX SALARY'.
+
+	   	   01 DEPT-STATS-LINE.
+	   		  05  O-DS-DEPT			PIC X(4).
+	   		  05  FILLER			PIC X(3)   VALUE SPACES.
+	   		  05  O-DS-COUNT		PIC ZZZZ9.
+	   		  05  FILLER			PIC X(3)   VALUE SPACES.
+	   		  05  O-DS-AVG-GPA		PIC Z.99.
+	   		  05  FILLER			PIC X(5)   VALUE SPACES.
+	   		  05  O-DS-MIN-GPA		PIC Z.99.
+	   		  05  FILLER			PIC X(5)   VALUE SPACES.
+	   		  05  O-DS-MAX-GPA		PIC Z.99.
+	   		  05  FILLER			PIC X(4)   VALUE SPACES.
+	   		  05  O-DS-AVG-SAL		PIC $ZZZ,ZZZ.99.
+	   		  05  FILLER			PIC X	   VALUE SPACES.
+	   		  05  O-DS-MIN-SAL		PIC $ZZZ,ZZZ.99.
+	   		  05  FILLER			PIC X	   VALUE SPACES.
+	   		  05  O-DS-MAX-SAL		PIC $ZZZ,ZZZ.99.
+
+	   	   01 DEPT-BREAK-LINE.
+	   		  05  FILLER			PIC X(4)   VALUE SPACES.
+	   		  05  FILLER			PIC X(13)  VALUE 'SUBTOTAL FOR '.
+	   		  05  O-BRK-DEPT		PIC X(4).
+	   		  05  FILLER			PIC X(3)   VALUE SPACES.
+	   		  05  FILLER			PIC X(7)   VALUE 'COUNT: '.
+	   		  05  O-BRK-COUNT		PIC ZZ,ZZ9.
+	   		  05  FILLER			PIC X(4)   VALUE SPACES.
+	   		  05  FILLER			PIC X(14)  VALUE 'TOTAL SALARY: '.
+	   		  05  O-BRK-SAL-TOTAL	PIC $$$,$$$,$$9.99.
+
+	   	   01 ERR-TITLE-LINE.
+	   		  05  FILLER			PIC X(40)
+	   			   VALUE 'PAINTEST.DAT EXCEPTION REPORT'.
+	   		  05  FILLER			PIC X(50)  VALUE SPACES.
+
+	   	   01 ERR-COL-LINE.
+	   		  05  FILLER			PIC X(7)   VALUE 'ID'.
+	   		  05  FILLER			PIC X(2)   VALUE SPACES.
+	   		  05  FILLER			PIC X(15)  VALUE 'LAST NAME'.
+	   		  05  FILLER			PIC X(2)   VALUE SPACES.
+	   		  05  FILLER			PIC X(15)  VALUE 'FIRST NAME'.
+	   		  05  FILLER			PIC X(2)   VALUE SPACES.
+	   		  05  FILLER			PIC X(40)  VALUE 'REASON REJECTED'.
+	   		  05  FILLER			PIC X(7)   VALUE SPACES.
+
+	   	   01 ERR-LINE.
+	   		  05  O-EID				PIC X(7).
+	   		  05  FILLER			PIC X(2)   VALUE SPACES.
+	   		  05  O-ELNAME			PIC X(15).
+	   		  05  FILLER			PIC X(2)   VALUE SPACES.
+	   		  05  O-EFNAME			PIC X(15).
+	   		  05  FILLER			PIC X(2)   VALUE SPACES.
+	   		  05  O-EREASON			PIC X(40).
+	   		  05  FILLER			PIC X(7)   VALUE SPACES.
+
+	   	   01 ERR-TOTAL-LINE.
+	   		  05  FILLER			PIC X(17)  VALUE 'EXCEPTION COUNT:'.
+	   		  05  O-ECTR			PIC ZZ9.
+	   		  05  FILLER			PIC X(67)  VALUE SPACES.
 
 	   PROCEDURE DIVISION.
 	   0000-MAIN.
@@ -113,49 +550,419 @@
 		   STOP RUN.
 
 	   1000-INIT.
-		   OPEN INPUT PAINT-EST.
-		   OPEN OUTPUT PAINTOUT.
+		   OPEN INPUT PARM-CARD.
+		   PERFORM 1450-READ-PARM-CARD THRU 1450-READ-PARM-CARD-EXIT.
+		   CLOSE PARM-CARD.
+
+		   IF RESTARTING
+			   PERFORM 1470-LOAD-CHECKPOINT
+				   THRU 1470-LOAD-CHECKPOINT-EXIT
+		   END-IF.
+
+		   IF RESTARTING
+			   OPEN EXTEND PAINTOUT
+			   OPEN EXTEND PAINTERR
+			   OPEN EXTEND PAINT-CSV
+		   ELSE
+			   OPEN OUTPUT PAINTOUT
+			   OPEN OUTPUT PAINTERR
+			   OPEN OUTPUT PAINT-CSV
+			   WRITE ERR-PRTLINE FROM ERR-TITLE-LINE
+				 AFTER ADVANCING 1 LINE
+			   WRITE ERR-PRTLINE FROM ERR-COL-LINE
+				 AFTER ADVANCING 2 LINES
+		   END-IF.
+		   OPEN EXTEND AUD-LOG.
+		   IF AUD-STATUS = '35'
+			   OPEN OUTPUT AUD-LOG
+		   END-IF.
 		   MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
 		   MOVE I-YY TO O-YY.
 		   MOVE I-DD TO O-DD.
 		   MOVE I-MM TO O-MM.
 
+		   SORT SORT-FILE
+			   ON DESCENDING KEY SD-GPA
+			   INPUT PROCEDURE 1400-SORT-IN
+			   GIVING SORT-OUT.
+
+		   OPEN INPUT SORT-OUT.
 		   PERFORM 9000-READ.
+		   IF RESTARTING
+			   SET FAST-FORWARD-ACTIVE TO TRUE
+			   PERFORM 9050-FAST-FORWARD THRU 9050-FAST-FORWARD-EXIT
+				   UNTIL FAST-FORWARD-DONE OR MORE-RECS = 'NO'
+			   SET FAST-FORWARD-NOT-ACTIVE TO TRUE
+		   END-IF.
 		   PERFORM 9100-HDGS.
 
+	   1470-LOAD-CHECKPOINT.
+		   OPEN INPUT CHECKPOINT-FILE.
+		   READ CHECKPOINT-FILE INTO CKPT-REC
+			   AT END
+				   SET NOT-RESTARTING TO TRUE.
+		   IF RESTARTING
+			   MOVE CK-LAST-ID TO RESTART-ID
+			   MOVE CK-PCTR TO C-PCTR
+		   END-IF.
+		   CLOSE CHECKPOINT-FILE.
+	   1470-LOAD-CHECKPOINT-EXIT.
+		   EXIT.
+
+	   1450-READ-PARM-CARD.
+		   READ PARM-CARD INTO PARM-REC
+			   AT END
+				   MOVE 'NO' TO MORE-PARM-RECS
+				   GO TO 1450-READ-PARM-CARD-EXIT.
+		   MOVE PC-RAISE-PCT TO RAISE-PCT.
+		   MOVE PC-YEARS TO YEARS.
+		   MOVE PC-RESTART-FLAG TO RESTART-SW.
+		   IF RAISE-PCT > 25.00 OR YEARS > 50
+			   MOVE ZERO TO RAISE-PCT
+			   MOVE ZERO TO YEARS
+		   END-IF.
+		   COMPUTE GROWTH-FACTOR =
+			   (1 + (RAISE-PCT / 100)) ** YEARS
+			   ON SIZE ERROR
+				   MOVE 1 TO GROWTH-FACTOR
+		   END-COMPUTE.
+		   IF GROWTH-FACTOR > 999.999999
+			   MOVE ZERO TO RAISE-PCT
+			   MOVE ZERO TO YEARS
+			   MOVE 1 TO GROWTH-FACTOR
+		   END-IF.
+	   1450-READ-PARM-CARD-EXIT.
+		   EXIT.
+
+	   1400-SORT-IN.
+		   MOVE 'YES' TO MORE-RAW-RECS.
+		   OPEN INPUT PAINT-EST.
+		   PERFORM 1405-SORT-IN-REC THRU 1405-SORT-IN-REC-EXIT
+			   UNTIL MORE-RAW-RECS = 'NO'.
+		   CLOSE PAINT-EST.
+
+	   1405-SORT-IN-REC.
+		   READ PAINT-EST INTO I-REC
+			   AT END
+				   MOVE 'NO' TO MORE-RAW-RECS
+				   GO TO 1405-SORT-IN-REC-EXIT.
+		   IF I-ID = 'TRAILER'
+			   PERFORM 1430-CAPTURE-TRAILER
+			   MOVE 'NO' TO MORE-RAW-RECS
+			   GO TO 1405-SORT-IN-REC-EXIT.
+		   PERFORM 1410-VALIDATE-REC.
+		   IF VALID-REC
+			   RELEASE SD-REC FROM I-REC
+		   ELSE
+			   IF NOT RESTARTING
+				   ADD 1 TO C-ECTR
+				   PERFORM 1420-WRITE-ERROR
+			   END-IF
+		   END-IF.
+	   1405-SORT-IN-REC-EXIT.
+		   EXIT.
+
+	   1430-CAPTURE-TRAILER.
+		   MOVE TR-EXP-COUNT TO W-EXP-COUNT.
+		   MOVE TR-EXP-TOTAL-SALARY TO W-EXP-TOTAL-SALARY.
+
+	   1410-VALIDATE-REC.
+		   EVALUATE TRUE
+			   WHEN I-ID = SPACES
+				   MOVE 'N' TO VALID-REC-SW
+				   MOVE 'MISSING STUDENT ID' TO ERR-REASON
+			   WHEN I-GPA NOT NUMERIC
+				   MOVE 'N' TO VALID-REC-SW
+				   MOVE 'GPA NOT NUMERIC' TO ERR-REASON
+			   WHEN I-GPA > 4.00
+				   MOVE 'N' TO VALID-REC-SW
+				   MOVE 'GPA OUT OF RANGE (0.00-4.00)' TO ERR-REASON
+			   WHEN I-START-SALARY NOT NUMERIC
+				   MOVE 'N' TO VALID-REC-SW
+				   MOVE 'STARTING SALARY NOT NUMERIC' TO ERR-REASON
+			   WHEN I-START-SALARY = ZERO
+				   MOVE 'N' TO VALID-REC-SW
+				   MOVE 'INVALID STARTING SALARY' TO ERR-REASON
+			   WHEN OTHER
+				   MOVE 'Y' TO VALID-REC-SW
+		   END-EVALUATE.
+
+	   1420-WRITE-ERROR.
+		   MOVE I-ID TO O-EID.
+		   MOVE I-LNAME TO O-ELNAME.
+		   MOVE I-FNAME TO O-EFNAME.
+		   MOVE ERR-REASON TO O-EREASON.
+		   WRITE ERR-PRTLINE FROM ERR-LINE
+			 AFTER ADVANCING 1 LINE.
+
 	   2000-MAINLINE.
 		   PERFORM 2100-CALCS.
 		   PERFORM 2200-OUTPUT.
+		   PERFORM 2260-MAYBE-CHECKPOINT.
 		   PERFORM 9000-READ.
 
 	   2100-CALCS.
 		   ADD 1 TO C-SCTR.
+		   ADD 1 TO C-RANK.
+		   ADD I-START-SALARY TO C-SAL-TOTAL.
+		   PERFORM 2120-SET-TIER.
+		   PERFORM 2150-ACCUM-DEPT-STATS.
+		   PERFORM 2170-COMPUTE-PROJECTION.
+
+	   2120-SET-TIER.
+		   EVALUATE TRUE
+			   WHEN I-GPA NOT < 3.90
+				   MOVE 1 TO CUR-TIER
+			   WHEN I-GPA NOT < 3.70
+				   MOVE 2 TO CUR-TIER
+			   WHEN I-GPA NOT < 3.50
+				   MOVE 3 TO CUR-TIER
+			   WHEN OTHER
+				   MOVE 4 TO CUR-TIER
+		   END-EVALUATE.
+
+	   2150-ACCUM-DEPT-STATS.
+		   MOVE 'Y' TO DEPT-SLOT-SW.
+		   SET DS-IDX TO 1.
+		   SEARCH DEPT-STATS-TABLE
+			   AT END
+				   PERFORM 2160-ADD-DEPT-SLOT
+			   WHEN DS-DEPT-CODE (DS-IDX) = I-DEPT
+				   CONTINUE
+		   END-SEARCH.
+		   IF DEPT-SLOT-OK
+			   ADD 1 TO DS-COUNT (DS-IDX)
+			   ADD I-GPA TO DS-GPA-TOTAL (DS-IDX)
+			   ADD I-START-SALARY TO DS-SAL-TOTAL (DS-IDX)
+			   IF I-GPA < DS-GPA-MIN (DS-IDX)
+				   MOVE I-GPA TO DS-GPA-MIN (DS-IDX)
+			   END-IF
+			   IF I-GPA > DS-GPA-MAX (DS-IDX)
+				   MOVE I-GPA TO DS-GPA-MAX (DS-IDX)
+			   END-IF
+			   IF I-START-SALARY < DS-SAL-MIN (DS-IDX)
+				   MOVE I-START-SALARY TO DS-SAL-MIN (DS-IDX)
+			   END-IF
+			   IF I-START-SALARY > DS-SAL-MAX (DS-IDX)
+				   MOVE I-START-SALARY TO DS-SAL-MAX (DS-IDX)
+			   END-IF
+		   END-IF.
+
+	   2160-ADD-DEPT-SLOT.
+		   IF DEPT-COUNT NOT < 20
+			   MOVE 'N' TO DEPT-SLOT-SW
+		   ELSE
+			   ADD 1 TO DEPT-COUNT
+			   SET DS-IDX TO DEPT-COUNT
+			   MOVE I-DEPT TO DS-DEPT-CODE (DS-IDX)
+			   MOVE ZERO TO DS-COUNT (DS-IDX)
+							DS-GPA-TOTAL (DS-IDX)
+							DS-SAL-TOTAL (DS-IDX)
+			   MOVE I-GPA TO DS-GPA-MIN (DS-IDX)
+			   MOVE I-GPA TO DS-GPA-MAX (DS-IDX)
+			   MOVE I-START-SALARY TO DS-SAL-MIN (DS-IDX)
+			   MOVE I-START-SALARY TO DS-SAL-MAX (DS-IDX)
+		   END-IF.
+
+	   2170-COMPUTE-PROJECTION.
+		   COMPUTE PROJ-SALARY ROUNDED =
+			   I-START-SALARY * GROWTH-FACTOR
+			   ON SIZE ERROR
+				   MOVE I-START-SALARY TO PROJ-SALARY
+		   END-COMPUTE.
 
 	   2200-OUTPUT.
+		   PERFORM 2230-DEPT-BREAK.
+		   PERFORM 2210-HONOR-BREAK.
+
+		   MOVE C-RANK TO O-RANK.
 		   MOVE I-ID TO O-ID.
+		   MOVE I-DEPT TO O-DEPT.
 		   MOVE I-LNAME TO O-LNAME.
 		   MOVE I-FNAME TO O-FNAME.
 		   MOVE I-GPA TO O-GPA.
 		   MOVE I-START-SALARY TO O-START-SALARY.
+		   MOVE PROJ-SALARY TO O-PROJ-SALARY.
 
 		   WRITE PRTLINE FROM REPORT-LINE
 			 AFTER ADVANCING 2 LINES
 			   AT EOP
 				   PERFORM 9100-HDGS.
 
+		   PERFORM 2250-WRITE-CSV.
+
+	   2210-HONOR-BREAK.
+		   IF CUR-TIER NOT = PREV-TIER
+			   AND CUR-TIER < 4
+				   EVALUATE CUR-TIER
+					   WHEN 1
+						   MOVE 'SUMMA CUM LAUDE (GPA 3.90 AND ABOVE)'
+							   TO O-HONOR-TEXT
+					   WHEN 2
+						   MOVE 'MAGNA CUM LAUDE (GPA 3.70 - 3.89)'
+							   TO O-HONOR-TEXT
+					   WHEN 3
+						   MOVE 'CUM LAUDE (GPA 3.50 - 3.69)'
+							   TO O-HONOR-TEXT
+				   END-EVALUATE
+				   WRITE PRTLINE FROM HONOR-LINE
+					 AFTER ADVANCING 1 LINE.
+		   MOVE CUR-TIER TO PREV-TIER.
+
+	   2230-DEPT-BREAK.
+		   IF I-DEPT NOT = PREV-DEPT
+			   IF PREV-DEPT NOT = HIGH-VALUES
+				   AND NOT FAST-FORWARD-ACTIVE
+				   PERFORM 2235-PRINT-DEPT-BREAK
+			   END-IF
+			   MOVE ZERO TO BREAK-COUNT
+			   MOVE ZERO TO BREAK-SAL-TOTAL
+			   MOVE I-DEPT TO PREV-DEPT
+		   END-IF.
+		   ADD 1 TO BREAK-COUNT.
+		   ADD I-START-SALARY TO BREAK-SAL-TOTAL.
+
+	   2235-PRINT-DEPT-BREAK.
+		   MOVE PREV-DEPT TO O-BRK-DEPT.
+		   MOVE BREAK-COUNT TO O-BRK-COUNT.
+		   MOVE BREAK-SAL-TOTAL TO O-BRK-SAL-TOTAL.
+		   WRITE PRTLINE FROM DEPT-BREAK-LINE
+			 AFTER ADVANCING 2 LINES.
+
+	   2250-WRITE-CSV.
+		   MOVE I-GPA TO CSV-GPA.
+		   MOVE I-START-SALARY TO CSV-SALARY.
+		   MOVE SPACES TO CSV-REC.
+		   MOVE 1 TO CSV-PTR.
+		   STRING
+			   FUNCTION TRIM (I-ID)		   DELIMITED BY SIZE
+			   ','						   DELIMITED BY SIZE
+			   FUNCTION TRIM (I-LNAME)	   DELIMITED BY SIZE
+			   ','						   DELIMITED BY SIZE
+			   FUNCTION TRIM (I-FNAME)	   DELIMITED BY SIZE
+			   ','						   DELIMITED BY SIZE
+			   CSV-GPA				   DELIMITED BY SIZE
+			   ','						   DELIMITED BY SIZE
+			   CSV-SALARY			   DELIMITED BY SIZE
+			   INTO CSV-REC
+			   WITH POINTER CSV-PTR
+		   END-STRING.
+		   WRITE CSV-REC.
+
+	   2260-MAYBE-CHECKPOINT.
+		   ADD 1 TO CKPT-CTR.
+		   IF CKPT-CTR NOT < CKPT-INTERVAL
+			   PERFORM 2265-WRITE-CHECKPOINT
+			   MOVE ZERO TO CKPT-CTR
+		   END-IF.
+
+	   2265-WRITE-CHECKPOINT.
+		   MOVE I-ID TO CK-LAST-ID.
+		   MOVE C-SCTR TO CK-SCTR.
+		   MOVE C-PCTR TO CK-PCTR.
+		   MOVE C-SAL-TOTAL TO CK-SAL-TOTAL.
+		   OPEN OUTPUT CHECKPOINT-FILE.
+		   WRITE CKPT-REC.
+		   CLOSE CHECKPOINT-FILE.
+
 	   3000-CLOSING.
-		   MOVE C-SCTR TO O-SCTR.
-		   WRITE PRTLINE FROM TOTAL-LINE
-			 AFTER ADVANCING 3 LINES.
+		   PERFORM 9100-HDGS.
+		   IF BREAK-COUNT > ZERO
+			   PERFORM 2235-PRINT-DEPT-BREAK
+		   END-IF.
+		   PERFORM 3050-RECONCILE-TOTALS.
+		   IF IN-BALANCE
+			   MOVE C-SCTR TO O-SCTR
+			   WRITE PRTLINE FROM TOTAL-LINE
+				 AFTER ADVANCING 3 LINES
+		   ELSE
+			   MOVE W-EXP-COUNT TO O-EXP-SCTR
+			   MOVE C-SCTR TO O-ACT-SCTR
+			   MOVE W-EXP-TOTAL-SALARY TO O-EXP-SAL
+			   MOVE C-SAL-TOTAL TO O-ACT-SAL
+			   WRITE PRTLINE FROM OOB-TITLE-LINE
+				 AFTER ADVANCING 3 LINES
+			   WRITE PRTLINE FROM OOB-COUNT-LINE
+				 AFTER ADVANCING 1 LINE
+			   WRITE PRTLINE FROM OOB-SAL-LINE
+				 AFTER ADVANCING 1 LINE
+		   END-IF.
+
+		   PERFORM 3070-WRITE-AUDIT-LOG.
+
+		   PERFORM 3060-PRINT-DEPT-STATS.
+
+		   MOVE C-ECTR TO O-ECTR.
+		   WRITE ERR-PRTLINE FROM ERR-TOTAL-LINE
+			 AFTER ADVANCING 2 LINES.
 
-		   CLOSE PAINT-EST.
 		   CLOSE PAINTOUT.
+		   CLOSE PAINTERR.
+		   CLOSE PAINT-CSV.
+		   CLOSE AUD-LOG.
+		   CLOSE SORT-OUT.
+
+	   3050-RECONCILE-TOTALS.
+		   MOVE 'Y' TO BALANCED-SW.
+		   IF C-SCTR NOT = W-EXP-COUNT
+			   OR C-SAL-TOTAL NOT = W-EXP-TOTAL-SALARY
+				   MOVE 'N' TO BALANCED-SW.
+
+	   3070-WRITE-AUDIT-LOG.
+		   MOVE I-YY TO O-AUD-YY.
+		   MOVE I-MM TO O-AUD-MM.
+		   MOVE I-DD TO O-AUD-DD.
+		   MOVE I-TIME TO O-AUD-TIME.
+		   MOVE C-SCTR TO O-AUD-SCTR.
+		   MOVE C-PCTR TO O-AUD-PCTR.
+		   IF IN-BALANCE
+			   MOVE 'PASS' TO O-AUD-RECON
+		   ELSE
+			   MOVE 'FAIL' TO O-AUD-RECON
+		   END-IF.
+		   WRITE AUD-REC FROM AUD-LINE.
+
+	   3060-PRINT-DEPT-STATS.
+		   WRITE PRTLINE FROM DEPT-STATS-TITLE-LINE
+			 AFTER ADVANCING 3 LINES.
+		   WRITE PRTLINE FROM DEPT-STATS-COL-LINE
+			 AFTER ADVANCING 2 LINES.
+		   PERFORM 3065-PRINT-DEPT-LINE THRU 3065-PRINT-DEPT-LINE-EXIT
+			   VARYING DS-IDX FROM 1 BY 1
+				   UNTIL DS-IDX > DEPT-COUNT.
+
+	   3065-PRINT-DEPT-LINE.
+		   MOVE DS-DEPT-CODE (DS-IDX) TO O-DS-DEPT.
+		   MOVE DS-COUNT (DS-IDX) TO O-DS-COUNT.
+		   COMPUTE O-DS-AVG-GPA ROUNDED =
+			   DS-GPA-TOTAL (DS-IDX) / DS-COUNT (DS-IDX).
+		   MOVE DS-GPA-MIN (DS-IDX) TO O-DS-MIN-GPA.
+		   MOVE DS-GPA-MAX (DS-IDX) TO O-DS-MAX-GPA.
+		   COMPUTE O-DS-AVG-SAL ROUNDED =
+			   DS-SAL-TOTAL (DS-IDX) / DS-COUNT (DS-IDX).
+		   MOVE DS-SAL-MIN (DS-IDX) TO O-DS-MIN-SAL.
+		   MOVE DS-SAL-MAX (DS-IDX) TO O-DS-MAX-SAL.
+		   WRITE PRTLINE FROM DEPT-STATS-LINE
+			 AFTER ADVANCING 1 LINE.
+	   3065-PRINT-DEPT-LINE-EXIT.
+		   EXIT.
 
 	   9000-READ.
-		   READ PAINT-EST
+		   READ SORT-OUT INTO I-REC
 			   AT END
 				   MOVE 'NO' TO MORE-RECS.
 
+	   9050-FAST-FORWARD.
+		   PERFORM 2100-CALCS.
+		   MOVE CUR-TIER TO PREV-TIER.
+		   PERFORM 2230-DEPT-BREAK.
+		   IF I-ID = RESTART-ID
+			   SET FAST-FORWARD-DONE TO TRUE
+		   END-IF.
+		   PERFORM 9000-READ.
+	   9050-FAST-FORWARD-EXIT.
+		   EXIT.
+
 	   9100-HDGS.
 		   ADD 1 TO C-PCTR.
 		   MOVE C-PCTR TO O-PCTR.
@@ -165,13 +972,3 @@
 			 AFTER ADVANCING 2 LINES.
 		   WRITE PRTLINE FROM GPA-LINE
 			 AFTER ADVANCING 1 LINE.
-
-
-
-
-
-
-
-
-
-
